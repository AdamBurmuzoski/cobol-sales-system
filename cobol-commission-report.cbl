@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG02.
+      *****************************************************************
+      ***   CIS4373L PROG02 COBOL SOURCE PROGRAM                     **
+      ***                                                            **
+      ***  AUTHOR:  Adam Burmuzoski                                  **
+      ***   INPUT:  1. CUSTOMER SALES FILE                           **
+      ***           2. SALES REP MASTER FILE                         **
+      ***  OUTPUT:  1. COMMISSION PAYABLE REPORT                     **
+      ***                                                            **
+      *****************************************************************
+      ***  MODIFICATION LOG:                                         **
+      ***  00.  08/08/2026 Adam Burmuzoski ORIGINAL VERSION          **
+      ***  01.  08/08/2026 Adam Burmuzoski TIERED COMMISSION RATES   **
+      ***                                                            **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-SALES-FILE   ASSIGN TO CUSTSLS.
+           SELECT SORT-WORK-FILE        ASSIGN TO SORTWK2.
+           SELECT SORTED-CUSTOMER-FILE  ASSIGN TO SRTCUST2.
+           SELECT SALES-REP-MASTER-FILE ASSIGN TO REPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-SALES-REP-NUMBER.
+           SELECT COMMISSION-REPORT-FILE ASSIGN TO PRINT002.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SALES-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05 BRANCH-NUMBER              PIC 9(02).
+           05 SALES-REP-NUMBER           PIC 9(02).
+           05 CUSTOMER-NUMBER            PIC 9(05).
+           05 CUSTOMER-NAME              PIC X(30).
+           05 CURRENT-YTD-SALES          PIC S9(7)V99 COMP-3.
+           05 PREVIOUS-YTD-SALES         PIC S9(7)V99 COMP-3.
+           05 FILLER                     PIC X(03).
+
+      *    TRAILER RECORD APPENDED TO CUSTSLS - SEE PROG01. MUST BE
+      *    SKIPPED HERE SO IT DOES NOT GET COUNTED AS A CUSTOMER SALE.
+       01  CUSTOMER-TRAILER-RECORD REDEFINES CUSTOMER-MASTER-RECORD.
+           05 CT-TRAILER-ID              PIC X(04).
+           05 FILLER                     PIC X(48).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-BRANCH-NUMBER            PIC 9(02).
+           05 SW-SALES-REP-NUMBER         PIC 9(02).
+           05 SW-CUSTOMER-NUMBER          PIC 9(05).
+           05 SW-CUSTOMER-NAME            PIC X(30).
+           05 SW-CURRENT-YTD-SALES        PIC S9(7)V99 COMP-3.
+           05 SW-PREVIOUS-YTD-SALES       PIC S9(7)V99 COMP-3.
+           05 FILLER                      PIC X(03).
+
+      *    MUST MATCH SORT-WORK-RECORD'S ACTUAL COMPUTED SIZE (52 BYTES
+      *    - THE TWO PIC S9(7)V99 COMP-3 FIELDS PACK TO 5 BYTES EACH,
+      *    NOT 7), NOT THE NOMINAL 60 ON CUSTOMER-SALES-FILE/SORT-WORK-
+      *    FILE'S OWN RECORD CONTAINS CLAUSE - A GIVING FILE WHOSE
+      *    RECORD SIZE DOESN'T MATCH THE SD'S ACTUAL SIZE FAILS THE
+      *    SORT OUTRIGHT (SORT-RETURN = 16, ZERO-BYTE OUTPUT).
+       FD  SORTED-CUSTOMER-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+       01  SORTED-CUSTOMER-RECORD.
+           05 FILLER                      PIC X(52).
+
+       FD  SALES-REP-MASTER-FILE.
+       01  SALES-REP-MASTER-RECORD.
+           05 SR-SALES-REP-NUMBER         PIC 9(02).
+           05 SR-SALES-REP-NAME           PIC X(30).
+           05 SR-COMMISSION-PERCENTAGE    PIC S9(2)V9(3) COMP-3.
+
+       FD  COMMISSION-REPORT-FILE.
+       01  COMMISSION-RPT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-INDICATORS.
+           05 ARE-THERE-MORE-RECORDS   PIC X   VALUE 'Y'.
+               88 THERE-ARE-MORE-RECORDS        VALUE 'Y'.
+               88 THERE-ARE-NO-MORE-RECORDS     VALUE 'N'.
+           05 WS-FIRST-RECORD-SW       PIC X   VALUE 'Y'.
+               88 WS-FIRST-RECORD               VALUE 'Y'.
+               88 WS-NOT-FIRST-RECORD           VALUE 'N'.
+
+       01  WS-PGM-VARS.
+           05  WS-LINE-CTR          PIC 9(02)  VALUE  0.
+           05  WS-PAGE-CTR          PIC 9(05)  VALUE  0.
+           05  WS-MAX-LINES-PER-PAGE PIC 9(02) VALUE  54.
+           05  WS-HOLD-SALES-REP-NUMBER PIC 9(02) VALUE ZERO.
+
+       01  WS-TOTALS.
+           05  WS-REP-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-COMMISSION-RATE              PIC S9(2)V9(3) COMP-3
+           VALUE ZERO.
+           05  WS-COMMISSION-AMOUNT            PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-TOTAL-SALES                  PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-TOTAL-COMMISSION-AMOUNT      PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+
+      *    TIERED COMMISSION RATE BRACKETS, APPLIED IN
+      *    32500-COMPUTE-TIERED-COMMISSION-RATE AGAINST A REP'S
+      *    TOTAL CURRENT YTD SALES.
+       01  WS-COMMISSION-TIERS.
+           05  WS-TIER-1-CEILING       PIC S9(9)V99 COMP-3
+           VALUE 50000.00.
+           05  WS-TIER-1-RATE          PIC S9(2)V9(3) COMP-3
+           VALUE 2.000.
+           05  WS-TIER-2-CEILING       PIC S9(9)V99 COMP-3
+           VALUE 150000.00.
+           05  WS-TIER-2-RATE          PIC S9(2)V9(3) COMP-3
+           VALUE 4.000.
+           05  WS-TIER-3-RATE          PIC S9(2)V9(3) COMP-3
+           VALUE 6.000.
+
+       01  WS-CURRENT-DATE-N-TIME.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-DATE-CCYY    PIC 9(04)  VALUE 2024.
+               10  WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 03.
+               10  WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 16.
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-TIME-HH      PIC 9(02)  VALUE 12.
+               10  WS-CURRENT-TIME-MM      PIC 9(02)  VALUE 00.
+               10  WS-CURRENT-TIME-SS      PIC 9(02)  VALUE 00.
+
+       01  WS-RPT-HEADING-L1.
+           05  FILLER            PIC X(06)  VALUE 'DATE: '.
+           05  WS-RPT-H1-MM      PIC 9(02)  VALUE 03.
+           05  FILLER            PIC X(01)  VALUE '/'.
+           05  WS-RPT-H1-DD      PIC 9(02)  VALUE 16.
+           05  FILLER            PIC X(01)  VALUE '/'.
+           05  WS-RPT-H1-CCYY    PIC 9(04)  VALUE 2024.
+           05  FILLER            PIC X(01)  VALUE SPACES.
+           05  WS-RPT-H1-HR      PIC 9(02).
+           05  FILLER            PIC X(01)  VALUE ':'.
+           05  WS-RPT-H1-MIN     PIC 9(02).
+           05  FILLER            PIC X(01)  VALUE ':'.
+           05  WS-RPT-H1-SEC     PIC 9(02).
+           05  FILLER            PIC X(20)  VALUE SPACES.
+           05  WS-RPT-H1-TITLE   PIC X(30)
+           VALUE 'TXSTATE CIS4373L PROG02 FOR:'.
+           05  WS-RPT-H1-MY-NAME PIC X(30)  VALUE 'Adam Burmuzoski'.
+           05  FILLER            PIC X(15)  VALUE SPACES.
+           05  FILLER            PIC X(06)  VALUE 'PAGE:'.
+           05  WS-RPT-H1-PAGE-NR PIC ZZZ9.
+
+       01  WS-RPT-HEADING-L2.
+           05  FILLER            PIC X(06)  VALUE 'PGM: '.
+           05  FILLER            PIC X(08)  VALUE 'PROG02'.
+           05  FILLER            PIC X(39)  VALUE SPACES.
+           05  WS-RPT-H2-TITLE   PIC X(35)
+           VALUE 'COMMISSION PAYABLE REPORT'.
+           05  FILLER            PIC X(44)  VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  DETAIL-SALES-REP-NUMBER      PIC 9(02).
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  DETAIL-SALES-REP-NAME        PIC X(30).
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  DETAIL-TOTAL-SALES           PIC $9,999,999.99.
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  DETAIL-COMMISSION-PERCENTAGE PIC ZZ9.999.
+           05  FILLER                       PIC X(1)   VALUE '%'.
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  DETAIL-COMMISSION-AMOUNT     PIC $9,999,999.99.
+
+       01  WS-RPT-TOTAL-LINE.
+           05  FILLER                       PIC X(36)
+           VALUE 'TOTAL SALES:'.
+           05  TOTAL-SALES                  PIC $9,999,999.99.
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  FILLER                       PIC X(18)
+           VALUE 'TOTAL COMMISSION:'.
+           05  TOTAL-COMMISSION-AMOUNT      PIC $9,999,999.99.
+
+       PROCEDURE DIVISION.
+       00000-MAIN-LINE-ROUTINE.
+           PERFORM 10000-INITIALIZATION-ROUTINE
+           PERFORM 20000-HEADING-ROUTINE
+           PERFORM 30000-PROCESS-CUSTOMER-MASTER
+           UNTIL THERE-ARE-NO-MORE-RECORDS
+           PERFORM 40000-FINISH-ROUTINE
+           STOP RUN.
+
+       10000-INITIALIZATION-ROUTINE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SALES-REP-NUMBER
+                                SW-CUSTOMER-NUMBER
+               USING CUSTOMER-SALES-FILE
+               GIVING SORTED-CUSTOMER-FILE
+           OPEN INPUT SORTED-CUSTOMER-FILE
+           OPEN INPUT SALES-REP-MASTER-FILE
+           OPEN OUTPUT COMMISSION-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-N-TIME
+           MOVE 'Adam Burmuzoski' TO WS-RPT-H1-MY-NAME.
+
+       20000-HEADING-ROUTINE.
+           ADD 1 TO WS-PAGE-CTR
+           MOVE WS-PAGE-CTR TO WS-RPT-H1-PAGE-NR
+           WRITE COMMISSION-RPT-RECORD FROM WS-RPT-HEADING-L1
+           AFTER ADVANCING PAGE
+           WRITE COMMISSION-RPT-RECORD FROM WS-RPT-HEADING-L2
+           AFTER ADVANCING 1 LINE
+           MOVE 2 TO WS-LINE-CTR.
+
+       21000-CHECK-FOR-PAGE-BREAK.
+           IF WS-LINE-CTR >= WS-MAX-LINES-PER-PAGE
+               PERFORM 20000-HEADING-ROUTINE
+           END-IF.
+
+       30000-PROCESS-CUSTOMER-MASTER.
+           READ SORTED-CUSTOMER-FILE INTO CUSTOMER-MASTER-RECORD AT END
+               SET THERE-ARE-NO-MORE-RECORDS TO TRUE
+           NOT AT END
+               IF CT-TRAILER-ID NOT = 'EOF*'
+                   PERFORM 31000-PROCESS-RECORD
+               END-IF
+           END-READ.
+
+       31000-PROCESS-RECORD.
+           IF WS-NOT-FIRST-RECORD
+               IF SALES-REP-NUMBER NOT = WS-HOLD-SALES-REP-NUMBER
+                   PERFORM 32000-REP-BREAK-ROUTINE
+               END-IF
+           END-IF
+           MOVE SALES-REP-NUMBER TO WS-HOLD-SALES-REP-NUMBER
+           SET WS-NOT-FIRST-RECORD TO TRUE
+           ADD CURRENT-YTD-SALES TO WS-REP-TOTAL-CURRENT-YTD-SALES.
+
+       32000-REP-BREAK-ROUTINE.
+           MOVE WS-HOLD-SALES-REP-NUMBER TO SR-SALES-REP-NUMBER
+           READ SALES-REP-MASTER-FILE
+               INVALID KEY
+                   MOVE 'REP NOT ON FILE' TO SR-SALES-REP-NAME
+           END-READ
+           PERFORM 32500-COMPUTE-TIERED-COMMISSION-RATE
+           COMPUTE WS-COMMISSION-AMOUNT ROUNDED =
+               WS-REP-TOTAL-CURRENT-YTD-SALES *
+               WS-COMMISSION-RATE / 100
+           MOVE WS-HOLD-SALES-REP-NUMBER TO DETAIL-SALES-REP-NUMBER
+           MOVE SR-SALES-REP-NAME TO DETAIL-SALES-REP-NAME
+           MOVE WS-REP-TOTAL-CURRENT-YTD-SALES TO DETAIL-TOTAL-SALES
+           MOVE WS-COMMISSION-RATE
+           TO DETAIL-COMMISSION-PERCENTAGE
+           MOVE WS-COMMISSION-AMOUNT TO DETAIL-COMMISSION-AMOUNT
+           WRITE COMMISSION-RPT-RECORD FROM WS-RPT-DETAIL-LINE
+           AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK
+           ADD WS-REP-TOTAL-CURRENT-YTD-SALES TO WS-TOTAL-SALES
+           ADD WS-COMMISSION-AMOUNT TO WS-TOTAL-COMMISSION-AMOUNT
+           MOVE ZERO TO WS-REP-TOTAL-CURRENT-YTD-SALES.
+
+      *    TIERED COMMISSION RATE, BASED ON THE REP'S TOTAL CURRENT
+      *    YTD SALES RATHER THAN THE FLAT SR-COMMISSION-PERCENTAGE
+      *    ON SALES-REP-MASTER-FILE, WHICH IS NOW KEPT ONLY FOR THE
+      *    REP'S NAME.
+       32500-COMPUTE-TIERED-COMMISSION-RATE.
+           EVALUATE TRUE
+               WHEN WS-REP-TOTAL-CURRENT-YTD-SALES
+                    NOT > WS-TIER-1-CEILING
+                   MOVE WS-TIER-1-RATE TO WS-COMMISSION-RATE
+               WHEN WS-REP-TOTAL-CURRENT-YTD-SALES
+                    NOT > WS-TIER-2-CEILING
+                   MOVE WS-TIER-2-RATE TO WS-COMMISSION-RATE
+               WHEN OTHER
+                   MOVE WS-TIER-3-RATE TO WS-COMMISSION-RATE
+           END-EVALUATE.
+
+       40000-FINISH-ROUTINE.
+           IF WS-NOT-FIRST-RECORD
+               PERFORM 32000-REP-BREAK-ROUTINE
+           END-IF
+           MOVE WS-TOTAL-SALES TO TOTAL-SALES
+           MOVE WS-TOTAL-COMMISSION-AMOUNT TO TOTAL-COMMISSION-AMOUNT
+           WRITE COMMISSION-RPT-RECORD FROM WS-RPT-TOTAL-LINE
+           AFTER ADVANCING 2 LINES
+           CLOSE SORTED-CUSTOMER-FILE SALES-REP-MASTER-FILE
+           CLOSE COMMISSION-REPORT-FILE.
+       END PROGRAM PROG02.
