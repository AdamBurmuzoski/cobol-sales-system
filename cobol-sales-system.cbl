@@ -5,22 +5,65 @@
       ***                                                            **
       ***  AUTHOR:  Adam Burmuzoski                                  **
       ***   INPUT:  1. CONTROL CARD                                  **
+      ***           2. CUSTOMER SALES FILE (CUSTSLS)                 **
       ***  OUTPUT:  1. SALES REPORT                                  **
+      ***           2. YTD SALES DECLINE EXCEPTION REPORT            **
+      ***           3. BRANCH SUMMARY EXTRACT                        **
       ***                                                            **
       *****************************************************************
       ***  MODIFICATION LOG:                                         **
       ***  00.  02/10/2024 Adam Burmuzoski ORIGINAL VERSION         **
       ***  01.  03/16/2024  Adam Burmuzoski - UPDATED VERSION        **
+      ***  02.  08/08/2026  Adam Burmuzoski - CONTROL CARD, BRANCH/  **
+      ***      REP SUBTOTALS, PAGE BREAKS, VARIANCE %, DECLINE       **
+      ***      EXCEPTIONS, TRAILER RECONCILIATION, RESTART,          **
+      ***      BRANCH SUMMARY EXTRACT, SORT BY BRANCH/REP/CUSTOMER   **
       ***                                                            **
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE     ASSIGN TO CTLCARD
+               FILE STATUS IS WS-CTLCARD-FILE-STATUS.
+           SELECT CHECKPOINT-FILE       ASSIGN TO CKPT001
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
            SELECT CUSTOMER-SALES-FILE   ASSIGN TO CUSTSLS.
+           SELECT SORT-WORK-FILE        ASSIGN TO SORTWK.
+           SELECT SORTED-CUSTOMER-FILE  ASSIGN TO SRTCUST.
            SELECT SALES-REPORT-FILE     ASSIGN TO PRINT001.
-           
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPT001.
+           SELECT BRANCH-SUMMARY-FILE   ASSIGN TO BRCHSUM.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           05 CC-RUN-TITLE                PIC X(35).
+           05 CC-OPERATOR-NAME            PIC X(30).
+           05 CC-BRANCH-FILTER            PIC 9(02).
+           05 FILLER                      PIC X(13).
+
+      *    CK-REP-TOTAL-*/CK-BRANCH-TOTAL-*/CK-BRANCH-CUSTOMER-COUNT
+      *    CARRY THE IN-FLIGHT SUBTOTAL ACCUMULATORS FOR THE REP/BRANCH
+      *    GROUP THAT WAS STILL OPEN AT CHECKPOINT TIME, SO A RESTARTED
+      *    RUN'S FIRST REP TOTAL/BRANCH TOTAL LINE IS COMPLETE RATHER
+      *    THAN SHOWING ONLY THE POST-RESTART PORTION OF THAT GROUP.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CK-BRANCH-NUMBER            PIC 9(02).
+           05 CK-SALES-REP-NUMBER         PIC 9(02).
+           05 CK-CUSTOMER-NUMBER          PIC 9(05).
+           05 CK-DETAIL-RECORD-COUNT      PIC 9(07).
+           05 CK-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3.
+           05 CK-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99 COMP-3.
+           05 CK-REP-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3.
+           05 CK-REP-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99 COMP-3.
+           05 CK-BRANCH-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3.
+           05 CK-BRANCH-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99 COMP-3.
+           05 CK-BRANCH-CUSTOMER-COUNT    PIC 9(07).
+
        FD  CUSTOMER-SALES-FILE
            RECORD CONTAINS 60 CHARACTERS.
        01  CUSTOMER-MASTER-RECORD.
@@ -31,26 +74,124 @@
            05 CURRENT-YTD-SALES          PIC S9(7)V99 COMP-3.
            05 PREVIOUS-YTD-SALES         PIC S9(7)V99 COMP-3.
            05 FILLER                     PIC X(03).
-           
+
+      *    TRAILER RECORD APPENDED TO CUSTSLS BY THE UPSTREAM EXTRACT.
+      *    IT OVERLAYS BRANCH-NUMBER/SALES-REP-NUMBER WITH A
+      *    NON-NUMERIC ID SO IT ALWAYS SORTS AFTER EVERY DETAIL RECORD.
+       01  CUSTOMER-TRAILER-RECORD REDEFINES CUSTOMER-MASTER-RECORD.
+           05 CT-TRAILER-ID              PIC X(04).
+           05 CT-RECORD-COUNT            PIC 9(07).
+           05 CT-CONTROL-TOTAL           PIC S9(9)V99 COMP-3.
+           05 FILLER                     PIC X(35).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-BRANCH-NUMBER            PIC 9(02).
+           05 SW-SALES-REP-NUMBER         PIC 9(02).
+           05 SW-CUSTOMER-NUMBER          PIC 9(05).
+           05 SW-CUSTOMER-NAME            PIC X(30).
+           05 SW-CURRENT-YTD-SALES        PIC S9(7)V99 COMP-3.
+           05 SW-PREVIOUS-YTD-SALES       PIC S9(7)V99 COMP-3.
+           05 FILLER                      PIC X(03).
+
+      *    MUST MATCH SORT-WORK-RECORD'S ACTUAL COMPUTED SIZE (52 BYTES
+      *    - THE TWO PIC S9(7)V99 COMP-3 FIELDS PACK TO 5 BYTES EACH,
+      *    NOT 7), NOT THE NOMINAL 60 ON CUSTOMER-SALES-FILE/SORT-WORK-
+      *    FILE'S OWN RECORD CONTAINS CLAUSE - A GIVING FILE WHOSE
+      *    RECORD SIZE DOESN'T MATCH THE SD'S ACTUAL SIZE FAILS THE
+      *    SORT OUTRIGHT (SORT-RETURN = 16, ZERO-BYTE OUTPUT).
+       FD  SORTED-CUSTOMER-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+       01  SORTED-CUSTOMER-RECORD.
+           05 FILLER                      PIC X(52).
+
        FD  SALES-REPORT-FILE.
        01  SALES-RPT-RECORD              PIC X(132).
-           
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-RPT-RECORD          PIC X(132).
+
+       FD  BRANCH-SUMMARY-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  BRANCH-SUMMARY-RECORD.
+           05 BS-BRANCH-NUMBER            PIC 9(02).
+           05 BS-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99.
+           05 BS-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99.
+           05 BS-CUSTOMER-COUNT           PIC 9(07).
+           05 FILLER                      PIC X(09).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05 ARE-THERE-MORE-RECORDS   PIC X   VALUE 'Y'.
                88 THERE-ARE-MORE-RECORDS        VALUE 'Y'.
                88 THERE-ARE-NO-MORE-RECORDS     VALUE 'N'.
-           
+           05 WS-FIRST-RECORD-SW       PIC X   VALUE 'Y'.
+               88 WS-FIRST-RECORD               VALUE 'Y'.
+               88 WS-NOT-FIRST-RECORD           VALUE 'N'.
+
        01  WS-PGM-VARS.
            05  WS-LINE-CTR          PIC 9(02)  VALUE  0.
            05  WS-PAGE-CTR          PIC 9(05)  VALUE  0.
-           
+           05  WS-MAX-LINES-PER-PAGE PIC 9(02) VALUE  54.
+           05  WS-HOLD-BRANCH-NUMBER   PIC 9(02)  VALUE ZERO.
+           05  WS-HOLD-SALES-REP-NUMBER PIC 9(02) VALUE ZERO.
+           05  WS-BRANCH-FILTER        PIC 9(02)  VALUE ZERO.
+               88 WS-NO-BRANCH-FILTER          VALUE ZERO.
+           05  WS-CTLCARD-FILE-STATUS  PIC X(02)  VALUE SPACES.
+           05  WS-DETAIL-RECORD-COUNT  PIC 9(07)  VALUE ZERO.
+           05  WS-TRAILER-RECORD-COUNT PIC 9(07)  VALUE ZERO.
+           05  WS-TRAILER-FOUND-SW     PIC X      VALUE 'N'.
+               88 WS-TRAILER-FOUND             VALUE 'Y'.
+               88 WS-TRAILER-NOT-FOUND         VALUE 'N'.
+           05  WS-BALANCE-MESSAGE       PIC X(40)
+           VALUE 'RUN BALANCE NOT VERIFIED'.
+           05  WS-CKPT-FILE-STATUS      PIC X(02)  VALUE SPACES.
+           05  WS-CKPT-INTERVAL         PIC 9(05)  VALUE 1000.
+           05  WS-RECORDS-SINCE-CKPT    PIC 9(05)  VALUE ZERO.
+           05  WS-RESTART-SW            PIC X      VALUE 'N'.
+               88 WS-RESTART-ACTIVE             VALUE 'Y'.
+               88 WS-NOT-RESTARTING             VALUE 'N'.
+           05  WS-RESTART-BRANCH-NUMBER PIC 9(02)  VALUE ZERO.
+           05  WS-RESTART-REP-NUMBER    PIC 9(02)  VALUE ZERO.
+           05  WS-RESTART-CUSTOMER-NUMBER PIC 9(05) VALUE ZERO.
+           05  WS-SKIP-RECORD-SW        PIC X      VALUE 'N'.
+               88 WS-SKIP-RECORD                VALUE 'Y'.
+               88 WS-DO-NOT-SKIP-RECORD          VALUE 'N'.
+
        01  WS-TOTALS.
-           05  WS-TOTAL-CURRENT-YTD-SALES   PIC S9(9)V99 COMP-3 
+           05  WS-TOTAL-CURRENT-YTD-SALES   PIC S9(9)V99 COMP-3
            VALUE ZERO.
-           05  WS-TOTAL-PREVIOUS-YTD-SALES  PIC S9(9)V99 COMP-3 
+           05  WS-TOTAL-PREVIOUS-YTD-SALES  PIC S9(9)V99 COMP-3
            VALUE ZERO.
-           
+           05  WS-REP-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-REP-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-BRANCH-TOTAL-CURRENT-YTD-SALES  PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+           05  WS-VARIANCE-PERCENT          PIC S9(3)V99 COMP-3
+           VALUE ZERO.
+           05  WS-BRANCH-CUSTOMER-COUNT     PIC 9(07)    VALUE ZERO.
+           05  WS-TRAILER-CONTROL-TOTAL     PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+
+      *    DECLINE EXCEPTIONS ARE ALSO BUFFERED HERE SO THEY CAN BE
+      *    REPRINTED AS A SECTION AT THE END OF SALES-REPORT-FILE, IN
+      *    ADDITION TO THE STANDALONE EXCEPTION-REPORT-FILE STREAM.
+      *    2000 ENTRIES COVERS ANY REALISTIC BRANCH RUN; IF IT FILLS,
+      *    35500-SAVE-EXCEPTION-TO-TABLE DISPLAYS A WARNING AND THE
+      *    OVERFLOW STILL APPEARS ON THE EXCPT001 STREAM.
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCEPTION-ENTRY OCCURS 2000 TIMES
+               INDEXED BY WS-EXCPT-IDX.
+               10  WS-EXCPT-TBL-CUSTOMER-NAME  PIC X(30).
+               10  WS-EXCPT-TBL-BRANCH-NUMBER  PIC 9(02).
+               10  WS-EXCPT-TBL-REP-NUMBER     PIC 9(02).
+               10  WS-EXCPT-TBL-PCT-DECLINE    PIC S9(3)V99 COMP-3.
+           05  WS-EXCEPTION-COUNT          PIC 9(04) VALUE ZERO.
+
        01  WS-CURRENT-DATE-N-TIME.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-DATE-CCYY    PIC 9(04)  VALUE 2024.
@@ -96,7 +237,31 @@
            05  DETAIL-CURRENT-YTD-SALES     PIC $9,999,999.99.
            05  FILLER                       PIC X(4)   VALUE SPACES.
            05  DETAIL-PREVIOUS-YTD-SALES    PIC $9,999,999.99.
-           
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  DETAIL-VARIANCE-PERCENT      PIC -ZZ9.99.
+           05  FILLER                       PIC X(1)   VALUE '%'.
+
+       01  WS-RPT-REP-SUBTOTAL-LINE.
+           05  FILLER                       PIC X(10)
+           VALUE 'REP TOTAL:'.
+           05  FILLER                       PIC X(3)   VALUE SPACES.
+           05  REP-SUBTOTAL-BRANCH-NUMBER   PIC 9(02).
+           05  FILLER                       PIC X(1)   VALUE '-'.
+           05  REP-SUBTOTAL-REP-NUMBER      PIC 9(02).
+           05  FILLER                       PIC X(10)  VALUE SPACES.
+           05  REP-SUBTOTAL-CURRENT-YTD-SALES   PIC $9,999,999.99.
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  REP-SUBTOTAL-PREVIOUS-YTD-SALES  PIC $9,999,999.99.
+
+       01  WS-RPT-BRANCH-SUBTOTAL-LINE.
+           05  FILLER                       PIC X(13)
+           VALUE 'BRANCH TOTAL:'.
+           05  BRANCH-SUBTOTAL-BRANCH-NUMBER PIC 9(02).
+           05  FILLER                       PIC X(13)  VALUE SPACES.
+           05  BRANCH-SUBTOTAL-CURRENT-YTD-SALES  PIC $9,999,999.99.
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  BRANCH-SUBTOTAL-PREVIOUS-YTD-SALES PIC $9,999,999.99.
+
        01  WS-RPT-TOTAL-LINE.
            05  FILLER                       PIC X(30)  
            VALUE 'TOTAL SALES:'.
@@ -104,48 +269,397 @@
            05  TOTAL-CURRENT-YTD-SALES      PIC $9,999,999.99.
            05  FILLER                       PIC X(4)   VALUE SPACES.
            05  TOTAL-PREVIOUS-YTD-SALES     PIC $9,999,999.99.
-           
+
+       01  WS-RPT-BALANCE-LINE.
+           05  FILLER                       PIC X(15)
+           VALUE 'RUN STATUS:'.
+           05  BALANCE-MESSAGE              PIC X(40).
+
+       01  WS-EXCPT-HEADING-L1.
+           05  FILLER            PIC X(08)  VALUE 'PGM: '.
+           05  FILLER            PIC X(08)  VALUE 'PROG01'.
+           05  FILLER            PIC X(30)  VALUE SPACES.
+           05  WS-EXCPT-H1-TITLE PIC X(40)
+           VALUE 'YTD SALES DECLINE EXCEPTION RPT (>10%)'.
+
+       01  WS-EXCPT-HEADING-L2.
+           05  FILLER            PIC X(30)  VALUE 'CUSTOMER NAME'.
+           05  FILLER            PIC X(10)  VALUE 'BRANCH'.
+           05  FILLER            PIC X(10)  VALUE 'REP'.
+           05  FILLER            PIC X(15)  VALUE 'PCT DECLINE'.
+
+       01  WS-EXCPT-DETAIL-LINE.
+           05  EXCPT-CUSTOMER-NAME          PIC X(30).
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+           05  EXCPT-BRANCH-NUMBER          PIC 9(02).
+           05  FILLER                       PIC X(8)   VALUE SPACES.
+           05  EXCPT-SALES-REP-NUMBER       PIC 9(02).
+           05  FILLER                       PIC X(8)   VALUE SPACES.
+           05  EXCPT-PERCENT-DECLINE        PIC ZZ9.99.
+           05  FILLER                       PIC X(1)   VALUE '%'.
+
        PROCEDURE DIVISION.
        00000-MAIN-LINE-ROUTINE.
            PERFORM 10000-INITIALIZATION-ROUTINE
            PERFORM 20000-HEADING-ROUTINE
-           PERFORM 30000-PROCESS-CUSTOMER-MASTER 
+           PERFORM 30000-PROCESS-CUSTOMER-MASTER
            UNTIL THERE-ARE-NO-MORE-RECORDS
            PERFORM 40000-FINISH-ROUTINE
            STOP RUN.
-           
+
        10000-INITIALIZATION-ROUTINE.
-           OPEN INPUT CUSTOMER-SALES-FILE
-           OUTPUT SALES-REPORT-FILE
+           PERFORM 11000-READ-CONTROL-CARD
+           PERFORM 12000-READ-CHECKPOINT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-BRANCH-NUMBER
+                                SW-SALES-REP-NUMBER
+                                SW-CUSTOMER-NUMBER
+               USING CUSTOMER-SALES-FILE
+               GIVING SORTED-CUSTOMER-FILE
+           OPEN INPUT SORTED-CUSTOMER-FILE
+      *    ON A RESTART, THE PRE-CHECKPOINT CUSTOMERS ARE SKIPPED BY
+      *    39000-DETERMINE-SKIP-STATUS AND SO NEVER PASS THROUGH
+      *    31000-PROCESS-RECORD AGAIN - THEIR DETAIL/EXCEPTION/BRANCH-
+      *    SUMMARY ROWS WERE ALREADY WRITTEN BY THE RUN THAT TOOK THE
+      *    CHECKPOINT. OPENING EXTEND INSTEAD OF OUTPUT PRESERVES THAT
+      *    PARTIAL OUTPUT SO THE RESTARTED RUN'S ROWS APPEND AFTER IT
+      *    RATHER THAN THE FILES BEING TRUNCATED OUT FROM UNDER THEM.
+           IF WS-RESTART-ACTIVE
+               OPEN EXTEND SALES-REPORT-FILE
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               OPEN EXTEND BRANCH-SUMMARY-FILE
+           ELSE
+               OPEN OUTPUT SALES-REPORT-FILE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               OPEN OUTPUT BRANCH-SUMMARY-FILE
+           END-IF
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-N-TIME
-           MOVE 'Adam Burmuzoski' TO WS-RPT-H1-MY-NAME.
-           
-       20000-HEADING-ROUTINE.
-           WRITE SALES-RPT-RECORD FROM WS-RPT-HEADING-L1 
+           WRITE EXCEPTION-RPT-RECORD FROM WS-EXCPT-HEADING-L1
            AFTER ADVANCING PAGE
-           WRITE SALES-RPT-RECORD FROM WS-RPT-HEADING-L2 
+           WRITE EXCEPTION-RPT-RECORD FROM WS-EXCPT-HEADING-L2
            AFTER ADVANCING 1 LINE.
-           
+
+       11000-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTLCARD-FILE-STATUS = '00'
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CC-OPERATOR-NAME NOT = SPACES
+                           MOVE CC-OPERATOR-NAME TO WS-RPT-H1-MY-NAME
+                       END-IF
+                       IF CC-RUN-TITLE NOT = SPACES
+                           MOVE CC-RUN-TITLE TO WS-RPT-H2-TITLE
+                       END-IF
+                       MOVE CC-BRANCH-FILTER TO WS-BRANCH-FILTER
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       12000-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-BRANCH-NUMBER TO WS-RESTART-BRANCH-NUMBER
+                       MOVE CK-SALES-REP-NUMBER TO WS-RESTART-REP-NUMBER
+                       MOVE CK-CUSTOMER-NUMBER
+                       TO WS-RESTART-CUSTOMER-NUMBER
+                       MOVE CK-DETAIL-RECORD-COUNT
+                       TO WS-DETAIL-RECORD-COUNT
+                       MOVE CK-TOTAL-CURRENT-YTD-SALES
+                       TO WS-TOTAL-CURRENT-YTD-SALES
+                       MOVE CK-TOTAL-PREVIOUS-YTD-SALES
+                       TO WS-TOTAL-PREVIOUS-YTD-SALES
+                       MOVE CK-REP-TOTAL-CURRENT-YTD-SALES
+                       TO WS-REP-TOTAL-CURRENT-YTD-SALES
+                       MOVE CK-REP-TOTAL-PREVIOUS-YTD-SALES
+                       TO WS-REP-TOTAL-PREVIOUS-YTD-SALES
+                       MOVE CK-BRANCH-TOTAL-CURRENT-YTD-SALES
+                       TO WS-BRANCH-TOTAL-CURRENT-YTD-SALES
+                       MOVE CK-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+                       TO WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+                       MOVE CK-BRANCH-CUSTOMER-COUNT
+                       TO WS-BRANCH-CUSTOMER-COUNT
+                       MOVE CK-BRANCH-NUMBER TO WS-HOLD-BRANCH-NUMBER
+                       MOVE CK-SALES-REP-NUMBER
+                       TO WS-HOLD-SALES-REP-NUMBER
+                       SET WS-NOT-FIRST-RECORD TO TRUE
+                       SET WS-RESTART-ACTIVE TO TRUE
+                       DISPLAY 'PROG01: RESTARTING AFTER BRANCH '
+                           CK-BRANCH-NUMBER ' CUSTOMER '
+                           CK-CUSTOMER-NUMBER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       20000-HEADING-ROUTINE.
+           ADD 1 TO WS-PAGE-CTR
+           MOVE WS-PAGE-CTR TO WS-RPT-H1-PAGE-NR
+           WRITE SALES-RPT-RECORD FROM WS-RPT-HEADING-L1
+           AFTER ADVANCING PAGE
+           WRITE SALES-RPT-RECORD FROM WS-RPT-HEADING-L2
+           AFTER ADVANCING 1 LINE
+           MOVE 2 TO WS-LINE-CTR.
+
+       21000-CHECK-FOR-PAGE-BREAK.
+           IF WS-LINE-CTR >= WS-MAX-LINES-PER-PAGE
+               PERFORM 20000-HEADING-ROUTINE
+           END-IF.
+
        30000-PROCESS-CUSTOMER-MASTER.
-           READ CUSTOMER-SALES-FILE INTO CUSTOMER-MASTER-RECORD AT END
+           READ SORTED-CUSTOMER-FILE INTO CUSTOMER-MASTER-RECORD AT END
                SET THERE-ARE-NO-MORE-RECORDS TO TRUE
            NOT AT END
-               PERFORM 31000-PROCESS-RECORD
+               IF CT-TRAILER-ID = 'EOF*'
+                   PERFORM 37000-PROCESS-TRAILER-RECORD
+               ELSE
+                   PERFORM 39000-DETERMINE-SKIP-STATUS
+                   IF WS-DO-NOT-SKIP-RECORD
+                       IF WS-NO-BRANCH-FILTER
+                          OR BRANCH-NUMBER = WS-BRANCH-FILTER
+                           PERFORM 31000-PROCESS-RECORD
+                       END-IF
+                   END-IF
+               END-IF
            END-READ.
-           
+
+       37000-PROCESS-TRAILER-RECORD.
+           MOVE CT-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT
+           MOVE CT-CONTROL-TOTAL TO WS-TRAILER-CONTROL-TOTAL
+           SET WS-TRAILER-FOUND TO TRUE.
+
+       39000-DETERMINE-SKIP-STATUS.
+           SET WS-DO-NOT-SKIP-RECORD TO TRUE
+           IF WS-RESTART-ACTIVE
+               IF BRANCH-NUMBER < WS-RESTART-BRANCH-NUMBER
+                  OR (BRANCH-NUMBER = WS-RESTART-BRANCH-NUMBER
+                      AND SALES-REP-NUMBER < WS-RESTART-REP-NUMBER)
+                  OR (BRANCH-NUMBER = WS-RESTART-BRANCH-NUMBER
+                      AND SALES-REP-NUMBER = WS-RESTART-REP-NUMBER
+                      AND CUSTOMER-NUMBER NOT >
+                          WS-RESTART-CUSTOMER-NUMBER)
+                   SET WS-SKIP-RECORD TO TRUE
+               ELSE
+                   SET WS-NOT-RESTARTING TO TRUE
+               END-IF
+           END-IF.
+
        31000-PROCESS-RECORD.
+           IF WS-NOT-FIRST-RECORD
+               IF SALES-REP-NUMBER NOT = WS-HOLD-SALES-REP-NUMBER
+                  OR BRANCH-NUMBER NOT = WS-HOLD-BRANCH-NUMBER
+                   PERFORM 32000-REP-BREAK-ROUTINE
+               END-IF
+               IF BRANCH-NUMBER NOT = WS-HOLD-BRANCH-NUMBER
+                   PERFORM 33000-BRANCH-BREAK-ROUTINE
+               END-IF
+           END-IF
+           MOVE BRANCH-NUMBER TO WS-HOLD-BRANCH-NUMBER
+           MOVE SALES-REP-NUMBER TO WS-HOLD-SALES-REP-NUMBER
+           SET WS-NOT-FIRST-RECORD TO TRUE
            MOVE CUSTOMER-NAME TO DETAIL-CUSTOMER-NAME
            MOVE CURRENT-YTD-SALES TO DETAIL-CURRENT-YTD-SALES
            MOVE PREVIOUS-YTD-SALES TO DETAIL-PREVIOUS-YTD-SALES
+           PERFORM 34500-COMPUTE-VARIANCE-PERCENT
+           MOVE WS-VARIANCE-PERCENT TO DETAIL-VARIANCE-PERCENT
            ADD CURRENT-YTD-SALES TO WS-TOTAL-CURRENT-YTD-SALES
+           ADD CURRENT-YTD-SALES TO WS-REP-TOTAL-CURRENT-YTD-SALES
+           ADD CURRENT-YTD-SALES TO WS-BRANCH-TOTAL-CURRENT-YTD-SALES
            ADD PREVIOUS-YTD-SALES TO WS-TOTAL-PREVIOUS-YTD-SALES
-           WRITE SALES-RPT-RECORD FROM WS-RPT-DETAIL-LINE 
-           AFTER ADVANCING 1 LINE.
-           
+           ADD PREVIOUS-YTD-SALES TO WS-REP-TOTAL-PREVIOUS-YTD-SALES
+           ADD PREVIOUS-YTD-SALES TO WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+           ADD 1 TO WS-BRANCH-CUSTOMER-COUNT
+           ADD 1 TO WS-DETAIL-RECORD-COUNT
+           WRITE SALES-RPT-RECORD FROM WS-RPT-DETAIL-LINE
+           AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK
+           PERFORM 34000-CHECK-FOR-SALES-DECLINE
+           PERFORM 36000-WRITE-CHECKPOINT.
+
+       36000-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE WS-HOLD-BRANCH-NUMBER TO CK-BRANCH-NUMBER
+               MOVE WS-HOLD-SALES-REP-NUMBER TO CK-SALES-REP-NUMBER
+               MOVE CUSTOMER-NUMBER TO CK-CUSTOMER-NUMBER
+               MOVE WS-DETAIL-RECORD-COUNT TO CK-DETAIL-RECORD-COUNT
+               MOVE WS-TOTAL-CURRENT-YTD-SALES
+               TO CK-TOTAL-CURRENT-YTD-SALES
+               MOVE WS-TOTAL-PREVIOUS-YTD-SALES
+               TO CK-TOTAL-PREVIOUS-YTD-SALES
+               MOVE WS-REP-TOTAL-CURRENT-YTD-SALES
+               TO CK-REP-TOTAL-CURRENT-YTD-SALES
+               MOVE WS-REP-TOTAL-PREVIOUS-YTD-SALES
+               TO CK-REP-TOTAL-PREVIOUS-YTD-SALES
+               MOVE WS-BRANCH-TOTAL-CURRENT-YTD-SALES
+               TO CK-BRANCH-TOTAL-CURRENT-YTD-SALES
+               MOVE WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+               TO CK-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+               MOVE WS-BRANCH-CUSTOMER-COUNT TO CK-BRANCH-CUSTOMER-COUNT
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       32000-REP-BREAK-ROUTINE.
+           MOVE WS-HOLD-BRANCH-NUMBER TO REP-SUBTOTAL-BRANCH-NUMBER
+           MOVE WS-HOLD-SALES-REP-NUMBER TO REP-SUBTOTAL-REP-NUMBER
+           MOVE WS-REP-TOTAL-CURRENT-YTD-SALES
+           TO REP-SUBTOTAL-CURRENT-YTD-SALES
+           MOVE WS-REP-TOTAL-PREVIOUS-YTD-SALES
+           TO REP-SUBTOTAL-PREVIOUS-YTD-SALES
+           WRITE SALES-RPT-RECORD FROM WS-RPT-REP-SUBTOTAL-LINE
+           AFTER ADVANCING 2 LINES
+           ADD 2 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK
+           MOVE ZERO TO WS-REP-TOTAL-CURRENT-YTD-SALES
+           MOVE ZERO TO WS-REP-TOTAL-PREVIOUS-YTD-SALES.
+
+       33000-BRANCH-BREAK-ROUTINE.
+           MOVE WS-HOLD-BRANCH-NUMBER TO BRANCH-SUBTOTAL-BRANCH-NUMBER
+           MOVE WS-BRANCH-TOTAL-CURRENT-YTD-SALES
+           TO BRANCH-SUBTOTAL-CURRENT-YTD-SALES
+           MOVE WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+           TO BRANCH-SUBTOTAL-PREVIOUS-YTD-SALES
+           WRITE SALES-RPT-RECORD FROM WS-RPT-BRANCH-SUBTOTAL-LINE
+           AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK
+           MOVE WS-HOLD-BRANCH-NUMBER TO BS-BRANCH-NUMBER
+           MOVE WS-BRANCH-TOTAL-CURRENT-YTD-SALES
+           TO BS-TOTAL-CURRENT-YTD-SALES
+           MOVE WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES
+           TO BS-TOTAL-PREVIOUS-YTD-SALES
+           MOVE WS-BRANCH-CUSTOMER-COUNT TO BS-CUSTOMER-COUNT
+           WRITE BRANCH-SUMMARY-RECORD
+           MOVE ZERO TO WS-BRANCH-CUSTOMER-COUNT
+           MOVE ZERO TO WS-BRANCH-TOTAL-CURRENT-YTD-SALES
+           MOVE ZERO TO WS-BRANCH-TOTAL-PREVIOUS-YTD-SALES.
+
+       34500-COMPUTE-VARIANCE-PERCENT.
+           IF PREVIOUS-YTD-SALES > ZERO
+               COMPUTE WS-VARIANCE-PERCENT ROUNDED =
+                   ((CURRENT-YTD-SALES - PREVIOUS-YTD-SALES) /
+                    PREVIOUS-YTD-SALES) * 100
+               ON SIZE ERROR
+                   DISPLAY 'PROG01: VARIANCE PERCENT OVERFLOW FOR '
+                       CUSTOMER-NAME ' - CAPPED AT +/-999.99'
+                   IF CURRENT-YTD-SALES > PREVIOUS-YTD-SALES
+                       MOVE 999.99 TO WS-VARIANCE-PERCENT
+                   ELSE
+                       MOVE -999.99 TO WS-VARIANCE-PERCENT
+                   END-IF
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-VARIANCE-PERCENT
+           END-IF.
+
+       34000-CHECK-FOR-SALES-DECLINE.
+           IF WS-VARIANCE-PERCENT < -10
+               PERFORM 35000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       35000-WRITE-EXCEPTION-LINE.
+           MOVE CUSTOMER-NAME TO EXCPT-CUSTOMER-NAME
+           MOVE BRANCH-NUMBER TO EXCPT-BRANCH-NUMBER
+           MOVE SALES-REP-NUMBER TO EXCPT-SALES-REP-NUMBER
+           COMPUTE EXCPT-PERCENT-DECLINE = WS-VARIANCE-PERCENT * -1
+           WRITE EXCEPTION-RPT-RECORD FROM WS-EXCPT-DETAIL-LINE
+           AFTER ADVANCING 1 LINE
+           PERFORM 35500-SAVE-EXCEPTION-TO-TABLE.
+
+       35500-SAVE-EXCEPTION-TO-TABLE.
+           IF WS-EXCEPTION-COUNT < 2000
+               ADD 1 TO WS-EXCEPTION-COUNT
+               SET WS-EXCPT-IDX TO WS-EXCEPTION-COUNT
+               MOVE CUSTOMER-NAME
+               TO WS-EXCPT-TBL-CUSTOMER-NAME(WS-EXCPT-IDX)
+               MOVE BRANCH-NUMBER
+               TO WS-EXCPT-TBL-BRANCH-NUMBER(WS-EXCPT-IDX)
+               MOVE SALES-REP-NUMBER
+               TO WS-EXCPT-TBL-REP-NUMBER(WS-EXCPT-IDX)
+               MOVE EXCPT-PERCENT-DECLINE
+               TO WS-EXCPT-TBL-PCT-DECLINE(WS-EXCPT-IDX)
+           ELSE
+               DISPLAY 'PROG01: EXCEPTION TABLE FULL - SOME DECLINES '
+                   'OMITTED FROM THE SALES REPORT EXCEPTION SECTION '
+                   '(SEE EXCPT001 FOR THE FULL LIST)'
+           END-IF.
+
        40000-FINISH-ROUTINE.
+           IF WS-NOT-FIRST-RECORD
+               PERFORM 32000-REP-BREAK-ROUTINE
+               PERFORM 33000-BRANCH-BREAK-ROUTINE
+           END-IF
            MOVE WS-TOTAL-CURRENT-YTD-SALES TO TOTAL-CURRENT-YTD-SALES
            MOVE WS-TOTAL-PREVIOUS-YTD-SALES TO TOTAL-PREVIOUS-YTD-SALES
-           WRITE SALES-RPT-RECORD FROM WS-RPT-TOTAL-LINE 
+           WRITE SALES-RPT-RECORD FROM WS-RPT-TOTAL-LINE
+           AFTER ADVANCING 2 LINES
+           PERFORM 41000-CHECK-TRAILER-BALANCE
+           WRITE SALES-RPT-RECORD FROM WS-RPT-BALANCE-LINE
+           AFTER ADVANCING 2 LINES
+           PERFORM 42000-PRINT-EXCEPTION-SECTION
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE SORTED-CUSTOMER-FILE SALES-REPORT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           CLOSE BRANCH-SUMMARY-FILE.
+
+       41000-CHECK-TRAILER-BALANCE.
+           IF NOT WS-NO-BRANCH-FILTER
+               MOVE 'RUN FILTERED BY BRANCH - NOT VERIFIED'
+               TO WS-BALANCE-MESSAGE
+           ELSE
+               IF WS-TRAILER-NOT-FOUND
+                   MOVE 'NO TRAILER RECORD FOUND - NOT VERIFIED'
+                   TO WS-BALANCE-MESSAGE
+               ELSE
+                   IF WS-DETAIL-RECORD-COUNT = WS-TRAILER-RECORD-COUNT
+                      AND WS-TOTAL-CURRENT-YTD-SALES
+                          = WS-TRAILER-CONTROL-TOTAL
+                       MOVE 'RUN IN BALANCE' TO WS-BALANCE-MESSAGE
+                   ELSE
+                       MOVE 'RUN OUT OF BALANCE - SEE TRAILER'
+                       TO WS-BALANCE-MESSAGE
+                       DISPLAY 'PROG01: RUN OUT OF BALANCE - '
+                           'DETAIL COUNT/TOTAL DO NOT MATCH TRAILER'
+                   END-IF
+               END-IF
+           END-IF
+           MOVE WS-BALANCE-MESSAGE TO BALANCE-MESSAGE.
+
+      *    LITERAL SECOND EXCEPTION SECTION, APPENDED TO
+      *    SALES-REPORT-FILE AFTER THE TOTAL/BALANCE LINES, FROM THE
+      *    WS-EXCEPTION-TABLE BUFFERED BY 35500-SAVE-EXCEPTION-TO-TABLE.
+       42000-PRINT-EXCEPTION-SECTION.
+           WRITE SALES-RPT-RECORD FROM WS-EXCPT-HEADING-L1
            AFTER ADVANCING 2 LINES
-           CLOSE CUSTOMER-SALES-FILE SALES-REPORT-FILE.
+           WRITE SALES-RPT-RECORD FROM WS-EXCPT-HEADING-L2
+           AFTER ADVANCING 1 LINE
+           ADD 3 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK
+           PERFORM VARYING WS-EXCPT-IDX FROM 1 BY 1
+               UNTIL WS-EXCPT-IDX > WS-EXCEPTION-COUNT
+                   PERFORM 42500-PRINT-EXCEPTION-TABLE-LINE
+           END-PERFORM.
+
+       42500-PRINT-EXCEPTION-TABLE-LINE.
+           MOVE WS-EXCPT-TBL-CUSTOMER-NAME(WS-EXCPT-IDX)
+           TO EXCPT-CUSTOMER-NAME
+           MOVE WS-EXCPT-TBL-BRANCH-NUMBER(WS-EXCPT-IDX)
+           TO EXCPT-BRANCH-NUMBER
+           MOVE WS-EXCPT-TBL-REP-NUMBER(WS-EXCPT-IDX)
+           TO EXCPT-SALES-REP-NUMBER
+           MOVE WS-EXCPT-TBL-PCT-DECLINE(WS-EXCPT-IDX)
+           TO EXCPT-PERCENT-DECLINE
+           WRITE SALES-RPT-RECORD FROM WS-EXCPT-DETAIL-LINE
+           AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK.
        END PROGRAM PROG01.
