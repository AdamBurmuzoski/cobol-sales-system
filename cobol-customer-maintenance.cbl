@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG03.
+      *****************************************************************
+      ***   CIS4373L PROG03 COBOL SOURCE PROGRAM                     **
+      ***                                                            **
+      ***  AUTHOR:  Adam Burmuzoski                                  **
+      ***   INPUT:  1. CUSTOMER MAINTENANCE TRANSACTION FILE         **
+      ***           2. CUSTOMER MASTER FILE (INDEXED, I/O)           **
+      ***  OUTPUT:  1. CUSTOMER MASTER FILE (INDEXED, UPDATED)       **
+      ***           2. CUSTOMER MAINTENANCE REPORT                   **
+      ***           3. CUSTOMER SALES FILE (CUSTSLS - REBUILT)       **
+      ***                                                            **
+      ***  PURPOSE:  ADDS, CORRECTS, AND DELETES CUSTOMER MASTER     **
+      ***            RECORDS DIRECTLY AGAINST THE INDEXED CUSTOMER   **
+      ***            MASTER FILE, KEYED BY CUSTOMER NUMBER, FROM A   **
+      ***            TRANSACTION FILE. ONCE ALL TRANSACTIONS ARE     **
+      ***            APPLIED, CUSTSLS (READ BY PROG01 AND PROG02) IS **
+      ***            REBUILT FROM THE UPDATED MASTER IN THE SAME     **
+      ***            RUN, SO A REPORTING RUN NEVER HAS TO WAIT ON A  **
+      ***            SEPARATE UPSTREAM EXTRACT JOB.                  **
+      ***                                                            **
+      *****************************************************************
+      ***  MODIFICATION LOG:                                         **
+      ***  00.  08/08/2026 Adam Burmuzoski ORIGINAL VERSION          **
+      ***  01.  08/08/2026 Adam Burmuzoski REBUILD CUSTSLS EXTRACT   **
+      ***      FROM THE MASTER AT END OF RUN                         **
+      ***                                                            **
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINTENANCE-TRANSACTION-FILE ASSIGN TO CUSTTRAN.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+           SELECT MAINTENANCE-REPORT-FILE ASSIGN TO PRINT003.
+           SELECT CUSTOMER-SALES-FILE ASSIGN TO CUSTSLS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINTENANCE-TRANSACTION-FILE
+           RECORD CONTAINS 62 CHARACTERS.
+       01  MAINTENANCE-TRANSACTION-RECORD.
+           05 MT-TRANSACTION-CODE        PIC X(01).
+               88 MT-ADD-TRANSACTION             VALUE 'A'.
+               88 MT-CORRECT-TRANSACTION         VALUE 'C'.
+               88 MT-DELETE-TRANSACTION          VALUE 'D'.
+           05 MT-CUSTOMER-NUMBER         PIC 9(05).
+           05 MT-BRANCH-NUMBER           PIC 9(02).
+           05 MT-SALES-REP-NUMBER        PIC 9(02).
+           05 MT-CUSTOMER-NAME           PIC X(30).
+           05 MT-CURRENT-YTD-SALES       PIC S9(7)V99.
+           05 MT-PREVIOUS-YTD-SALES      PIC S9(7)V99.
+           05 FILLER                     PIC X(04).
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-FILE-RECORD.
+           05 CM-CUSTOMER-NUMBER         PIC 9(05).
+           05 CM-BRANCH-NUMBER           PIC 9(02).
+           05 CM-SALES-REP-NUMBER        PIC 9(02).
+           05 CM-CUSTOMER-NAME           PIC X(30).
+           05 CM-CURRENT-YTD-SALES       PIC S9(7)V99 COMP-3.
+           05 CM-PREVIOUS-YTD-SALES      PIC S9(7)V99 COMP-3.
+           05 FILLER                     PIC X(03).
+
+       FD  MAINTENANCE-REPORT-FILE.
+       01  MAINT-RPT-RECORD               PIC X(132).
+
+      *    CUSTSLS EXTRACT REBUILT FROM CUSTOMER-MASTER-FILE IN
+      *    36000-REBUILD-SALES-EXTRACT, FIELD ORDER MATCHES PROG01/
+      *    PROG02'S OWN CUSTOMER-MASTER-RECORD EXACTLY.
+       FD  CUSTOMER-SALES-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05 BRANCH-NUMBER              PIC 9(02).
+           05 SALES-REP-NUMBER           PIC 9(02).
+           05 CUSTOMER-NUMBER            PIC 9(05).
+           05 CUSTOMER-NAME              PIC X(30).
+           05 CURRENT-YTD-SALES          PIC S9(7)V99 COMP-3.
+           05 PREVIOUS-YTD-SALES         PIC S9(7)V99 COMP-3.
+           05 FILLER                     PIC X(03).
+
+      *    TRAILER RECORD - SEE PROG01/PROG02 FOR THE SAME DEVICE. THE
+      *    NON-NUMERIC ID OVERLAYS BRANCH-NUMBER/SALES-REP-NUMBER SO
+      *    IT ALWAYS SORTS AFTER EVERY DETAIL RECORD ONCE PROG01 SORTS
+      *    THE EXTRACT.
+       01  CUSTOMER-SALES-TRAILER-RECORD REDEFINES
+           CUSTOMER-MASTER-RECORD.
+           05 CT-TRAILER-ID              PIC X(04).
+           05 CT-RECORD-COUNT            PIC 9(07).
+           05 CT-CONTROL-TOTAL           PIC S9(9)V99 COMP-3.
+           05 FILLER                     PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-INDICATORS.
+           05 ARE-THERE-MORE-RECORDS   PIC X   VALUE 'Y'.
+               88 THERE-ARE-MORE-RECORDS        VALUE 'Y'.
+               88 THERE-ARE-NO-MORE-RECORDS     VALUE 'N'.
+
+       01  WS-PGM-VARS.
+           05  WS-LINE-CTR           PIC 9(02)  VALUE  0.
+           05  WS-PAGE-CTR           PIC 9(05)  VALUE  0.
+           05  WS-MAX-LINES-PER-PAGE PIC 9(02)  VALUE  54.
+           05  WS-CUSTMAST-FILE-STATUS PIC X(02) VALUE SPACES.
+           05  WS-RESULT-MESSAGE     PIC X(30)  VALUE SPACES.
+           05  WS-MORE-MASTER-RECORDS-SW PIC X  VALUE 'Y'.
+               88 WS-MORE-MASTER-RECORDS        VALUE 'Y'.
+               88 WS-NO-MORE-MASTER-RECORDS     VALUE 'N'.
+
+       01  WS-TOTALS.
+           05  WS-ADD-COUNT              PIC 9(05) VALUE ZERO.
+           05  WS-CORRECT-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-DELETE-COUNT           PIC 9(05) VALUE ZERO.
+           05  WS-ERROR-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-EXTRACT-RECORD-COUNT   PIC 9(07) VALUE ZERO.
+           05  WS-EXTRACT-CONTROL-TOTAL  PIC S9(9)V99 COMP-3
+           VALUE ZERO.
+
+       01  WS-CURRENT-DATE-N-TIME.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-DATE-CCYY    PIC 9(04)  VALUE 2024.
+               10  WS-CURRENT-DATE-MM      PIC 9(02)  VALUE 03.
+               10  WS-CURRENT-DATE-DD      PIC 9(02)  VALUE 16.
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-TIME-HH      PIC 9(02)  VALUE 12.
+               10  WS-CURRENT-TIME-MM      PIC 9(02)  VALUE 00.
+               10  WS-CURRENT-TIME-SS      PIC 9(02)  VALUE 00.
+
+       01  WS-RPT-HEADING-L1.
+           05  FILLER            PIC X(06)  VALUE 'DATE: '.
+           05  WS-RPT-H1-MM      PIC 9(02)  VALUE 03.
+           05  FILLER            PIC X(01)  VALUE '/'.
+           05  WS-RPT-H1-DD      PIC 9(02)  VALUE 16.
+           05  FILLER            PIC X(01)  VALUE '/'.
+           05  WS-RPT-H1-CCYY    PIC 9(04)  VALUE 2024.
+           05  FILLER            PIC X(01)  VALUE SPACES.
+           05  WS-RPT-H1-HR      PIC 9(02).
+           05  FILLER            PIC X(01)  VALUE ':'.
+           05  WS-RPT-H1-MIN     PIC 9(02).
+           05  FILLER            PIC X(01)  VALUE ':'.
+           05  WS-RPT-H1-SEC     PIC 9(02).
+           05  FILLER            PIC X(20)  VALUE SPACES.
+           05  WS-RPT-H1-TITLE   PIC X(30)
+           VALUE 'TXSTATE CIS4373L PROG03 FOR:'.
+           05  WS-RPT-H1-MY-NAME PIC X(30)  VALUE 'Adam Burmuzoski'.
+           05  FILLER            PIC X(15)  VALUE SPACES.
+           05  FILLER            PIC X(06)  VALUE 'PAGE:'.
+           05  WS-RPT-H1-PAGE-NR PIC ZZZ9.
+
+       01  WS-RPT-HEADING-L2.
+           05  FILLER            PIC X(06)  VALUE 'PGM: '.
+           05  FILLER            PIC X(08)  VALUE 'PROG03'.
+           05  FILLER            PIC X(39)  VALUE SPACES.
+           05  WS-RPT-H2-TITLE   PIC X(35)
+           VALUE 'CUSTOMER MASTER MAINTENANCE REPORT'.
+           05  FILLER            PIC X(44)  VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  DETAIL-TRANSACTION-CODE     PIC X(01).
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  DETAIL-CUSTOMER-NUMBER      PIC 9(05).
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  DETAIL-CUSTOMER-NAME        PIC X(30).
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  DETAIL-RESULT-MESSAGE       PIC X(30).
+
+       01  WS-RPT-TOTAL-LINE.
+           05  FILLER                      PIC X(14)  VALUE 'ADDS:'.
+           05  TOTAL-ADD-COUNT             PIC ZZZZ9.
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  FILLER                      PIC X(14)
+           VALUE 'CORRECTIONS:'.
+           05  TOTAL-CORRECT-COUNT         PIC ZZZZ9.
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  FILLER                      PIC X(12)  VALUE 'DELETES:'.
+           05  TOTAL-DELETE-COUNT          PIC ZZZZ9.
+           05  FILLER                      PIC X(4)   VALUE SPACES.
+           05  FILLER                      PIC X(12)  VALUE 'ERRORS:'.
+           05  TOTAL-ERROR-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       00000-MAIN-LINE-ROUTINE.
+           PERFORM 10000-INITIALIZATION-ROUTINE
+           PERFORM 20000-HEADING-ROUTINE
+           PERFORM 30000-PROCESS-TRANSACTION
+           UNTIL THERE-ARE-NO-MORE-RECORDS
+           PERFORM 40000-FINISH-ROUTINE
+           STOP RUN.
+
+       10000-INITIALIZATION-ROUTINE.
+           OPEN INPUT MAINTENANCE-TRANSACTION-FILE
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-CUSTMAST-FILE-STATUS NOT = '00'
+               DISPLAY 'PROG03: CUSTOMER MASTER FILE COULD NOT BE '
+                   'OPENED - STATUS ' WS-CUSTMAST-FILE-STATUS
+               CLOSE MAINTENANCE-TRANSACTION-FILE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MAINTENANCE-REPORT-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-N-TIME
+           MOVE 'Adam Burmuzoski' TO WS-RPT-H1-MY-NAME.
+
+       20000-HEADING-ROUTINE.
+           ADD 1 TO WS-PAGE-CTR
+           MOVE WS-PAGE-CTR TO WS-RPT-H1-PAGE-NR
+           WRITE MAINT-RPT-RECORD FROM WS-RPT-HEADING-L1
+           AFTER ADVANCING PAGE
+           WRITE MAINT-RPT-RECORD FROM WS-RPT-HEADING-L2
+           AFTER ADVANCING 1 LINE
+           MOVE 2 TO WS-LINE-CTR.
+
+       21000-CHECK-FOR-PAGE-BREAK.
+           IF WS-LINE-CTR >= WS-MAX-LINES-PER-PAGE
+               PERFORM 20000-HEADING-ROUTINE
+           END-IF.
+
+       30000-PROCESS-TRANSACTION.
+           READ MAINTENANCE-TRANSACTION-FILE AT END
+               SET THERE-ARE-NO-MORE-RECORDS TO TRUE
+           NOT AT END
+               EVALUATE TRUE
+                   WHEN MT-ADD-TRANSACTION
+                       PERFORM 31000-ADD-CUSTOMER
+                   WHEN MT-CORRECT-TRANSACTION
+                       PERFORM 32000-CORRECT-CUSTOMER
+                   WHEN MT-DELETE-TRANSACTION
+                       PERFORM 33000-DELETE-CUSTOMER
+                   WHEN OTHER
+                       MOVE 'INVALID TRANSACTION CODE' TO
+                           WS-RESULT-MESSAGE
+                       ADD 1 TO WS-ERROR-COUNT
+               END-EVALUATE
+               PERFORM 35000-WRITE-DETAIL-LINE
+           END-READ.
+
+       31000-ADD-CUSTOMER.
+           MOVE MT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+           MOVE MT-BRANCH-NUMBER TO CM-BRANCH-NUMBER
+           MOVE MT-SALES-REP-NUMBER TO CM-SALES-REP-NUMBER
+           MOVE MT-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+           MOVE MT-CURRENT-YTD-SALES TO CM-CURRENT-YTD-SALES
+           MOVE MT-PREVIOUS-YTD-SALES TO CM-PREVIOUS-YTD-SALES
+           WRITE CUSTOMER-MASTER-FILE-RECORD
+               INVALID KEY
+                   MOVE 'DUPLICATE - NOT ADDED' TO WS-RESULT-MESSAGE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE 'CUSTOMER ADDED' TO WS-RESULT-MESSAGE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       32000-CORRECT-CUSTOMER.
+           MOVE MT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'NOT ON FILE - NOT CORRECTED' TO
+                       WS-RESULT-MESSAGE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE MT-BRANCH-NUMBER TO CM-BRANCH-NUMBER
+                   MOVE MT-SALES-REP-NUMBER TO CM-SALES-REP-NUMBER
+                   MOVE MT-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+                   MOVE MT-CURRENT-YTD-SALES TO CM-CURRENT-YTD-SALES
+                   MOVE MT-PREVIOUS-YTD-SALES TO
+                       CM-PREVIOUS-YTD-SALES
+                   REWRITE CUSTOMER-MASTER-FILE-RECORD
+                       INVALID KEY
+                           MOVE 'REWRITE FAILED' TO WS-RESULT-MESSAGE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           MOVE 'CUSTOMER CORRECTED' TO
+                               WS-RESULT-MESSAGE
+                           ADD 1 TO WS-CORRECT-COUNT
+                   END-REWRITE
+           END-READ.
+
+       33000-DELETE-CUSTOMER.
+           MOVE MT-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+           DELETE CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'NOT ON FILE - NOT DELETED' TO
+                       WS-RESULT-MESSAGE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE 'CUSTOMER DELETED' TO WS-RESULT-MESSAGE
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       35000-WRITE-DETAIL-LINE.
+           MOVE MT-TRANSACTION-CODE TO DETAIL-TRANSACTION-CODE
+           MOVE MT-CUSTOMER-NUMBER TO DETAIL-CUSTOMER-NUMBER
+           MOVE MT-CUSTOMER-NAME TO DETAIL-CUSTOMER-NAME
+           MOVE WS-RESULT-MESSAGE TO DETAIL-RESULT-MESSAGE
+           WRITE MAINT-RPT-RECORD FROM WS-RPT-DETAIL-LINE
+           AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-CTR
+           PERFORM 21000-CHECK-FOR-PAGE-BREAK.
+
+       40000-FINISH-ROUTINE.
+           MOVE WS-ADD-COUNT TO TOTAL-ADD-COUNT
+           MOVE WS-CORRECT-COUNT TO TOTAL-CORRECT-COUNT
+           MOVE WS-DELETE-COUNT TO TOTAL-DELETE-COUNT
+           MOVE WS-ERROR-COUNT TO TOTAL-ERROR-COUNT
+           WRITE MAINT-RPT-RECORD FROM WS-RPT-TOTAL-LINE
+           AFTER ADVANCING 2 LINES
+           PERFORM 36000-REBUILD-SALES-EXTRACT
+           CLOSE MAINTENANCE-TRANSACTION-FILE
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE MAINTENANCE-REPORT-FILE.
+
+      *    REBUILDS CUSTSLS FROM THE JUST-UPDATED CUSTOMER-MASTER-FILE
+      *    SO THE NEXT PROG01/PROG02 RUN SEES THIS RUN'S MAINTENANCE
+      *    WITHOUT WAITING ON A SEPARATE UPSTREAM EXTRACT JOB.
+       36000-REBUILD-SALES-EXTRACT.
+           OPEN OUTPUT CUSTOMER-SALES-FILE
+           MOVE ZERO TO CM-CUSTOMER-NUMBER
+           SET WS-MORE-MASTER-RECORDS TO TRUE
+           START CUSTOMER-MASTER-FILE
+               KEY IS NOT LESS THAN CM-CUSTOMER-NUMBER
+               INVALID KEY
+                   SET WS-NO-MORE-MASTER-RECORDS TO TRUE
+           END-START
+           PERFORM UNTIL WS-NO-MORE-MASTER-RECORDS
+               READ CUSTOMER-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-MORE-MASTER-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 36500-WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 36900-WRITE-EXTRACT-TRAILER
+           CLOSE CUSTOMER-SALES-FILE.
+
+       36500-WRITE-EXTRACT-RECORD.
+           MOVE CM-BRANCH-NUMBER TO BRANCH-NUMBER
+           MOVE CM-SALES-REP-NUMBER TO SALES-REP-NUMBER
+           MOVE CM-CUSTOMER-NUMBER TO CUSTOMER-NUMBER
+           MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE CM-CURRENT-YTD-SALES TO CURRENT-YTD-SALES
+           MOVE CM-PREVIOUS-YTD-SALES TO PREVIOUS-YTD-SALES
+           WRITE CUSTOMER-MASTER-RECORD
+           ADD 1 TO WS-EXTRACT-RECORD-COUNT
+           ADD CM-CURRENT-YTD-SALES TO WS-EXTRACT-CONTROL-TOTAL.
+
+       36900-WRITE-EXTRACT-TRAILER.
+           MOVE 'EOF*' TO CT-TRAILER-ID
+           MOVE WS-EXTRACT-RECORD-COUNT TO CT-RECORD-COUNT
+           MOVE WS-EXTRACT-CONTROL-TOTAL TO CT-CONTROL-TOTAL
+           WRITE CUSTOMER-SALES-TRAILER-RECORD.
+       END PROGRAM PROG03.
